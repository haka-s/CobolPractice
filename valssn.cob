@@ -0,0 +1,28 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALSSN.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+           LINKAGE SECTION.
+               01 LSSAREA PIC 999 VALUE 0.
+               01 LSSGROUP PIC 99 VALUE 0.
+               01 LSSSERIAL PIC 9999 VALUE 0.
+               01 LVALID-SW PIC X(1) VALUE "N".
+                   88 LSSN-IS-VALID VALUE "Y".
+                   88 LSSN-NOT-VALID VALUE "N".
+               01 LSSN-MASKED PIC X(11) VALUE SPACES.
+
+       PROCEDURE DIVISION USING LSSAREA, LSSGROUP, LSSSERIAL,
+               LVALID-SW, LSSN-MASKED.
+           IF LSSAREA = 0 OR LSSAREA = 666 OR LSSAREA >= 900
+                   OR LSSGROUP = 0 OR LSSSERIAL = 0
+               SET LSSN-NOT-VALID TO TRUE
+           ELSE
+               SET LSSN-IS-VALID TO TRUE
+           END-IF
+           STRING "XXX-XX-" LSSSERIAL DELIMITED BY SIZE
+               INTO LSSN-MASKED
+
+       EXIT PROGRAM
