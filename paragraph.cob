@@ -4,35 +4,79 @@
        AUTHOR. Santiago Motta.
        DATE-WRITTEN. May 24th 2021.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           02 CKPT-STEP PIC X(8).
+           02 CKPT-RUN-DATE PIC 9(8).
+
        WORKING-STORAGE SECTION.
-       
+       01 CHECKPOINT-STATUS PIC XX VALUE "00".
+       01 LAST-CHECKPOINT-STEP PIC X(8) VALUE SPACES.
+       01 LAST-CHECKPOINT-DATE PIC 9(8) VALUE ZERO.
+       01 RUN-DATE PIC 9(8) VALUE ZERO.
+       01 CHECKPOINT-EOF-SW PIC X(1) VALUE "N".
+           88 CHECKPOINT-EOF VALUE "Y".
+
        PROCEDURE DIVISION.
-       SUBONE.
-           DISPLAY "In Paragraph 1"
-               PERFORM SUBTWO
-               DISPLAY "RETURNED TO PARAGRAPH 1"
-               PERFORM 2 TIMES
-                   DISPLAY "REPEAT"
+       SUBFOUR.
+           DISPLAY "In Paragraph 4"
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           PERFORM CHECK-RESTART-POINT
+           EVALUATE TRUE
+               WHEN LAST-CHECKPOINT-STEP = "SUBTHREE"
+                       AND LAST-CHECKPOINT-DATE = RUN-DATE
+                   DISPLAY "PRIOR RUN ALREADY COMPLETE FOR TODAY"
+                           " -- NOTHING TO DO"
+               WHEN LAST-CHECKPOINT-STEP = "SUBTWO"
+                       AND LAST-CHECKPOINT-DATE = RUN-DATE
+                   DISPLAY "RESTARTING AFTER SUBTWO -- RESUMING AT SUBTHREE"
+                   OPEN EXTEND CHECKPOINT-FILE
+                   PERFORM SUBTHREE
+                   CLOSE CHECKPOINT-FILE
+               WHEN OTHER
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   PERFORM SUBTWO
+                   PERFORM SUBTHREE
+                   CLOSE CHECKPOINT-FILE
+           END-EVALUATE
+           DISPLAY "BATCH CHAIN COMPLETE"
+           STOP RUN.
+
+       CHECK-RESTART-POINT.
+           MOVE SPACES TO LAST-CHECKPOINT-STEP
+           MOVE ZERO TO LAST-CHECKPOINT-DATE
+           MOVE "N" TO CHECKPOINT-EOF-SW
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "00"
+               PERFORM UNTIL CHECKPOINT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET CHECKPOINT-EOF TO TRUE
+                       NOT AT END
+                           MOVE CKPT-STEP TO LAST-CHECKPOINT-STEP
+                           MOVE CKPT-RUN-DATE TO LAST-CHECKPOINT-DATE
+                   END-READ
                END-PERFORM
-               STOP RUN.
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
        SUBTHREE.
            DISPLAY "In Paragraph 3".
+               MOVE "SUBTHREE" TO CKPT-STEP
+               MOVE RUN-DATE TO CKPT-RUN-DATE
+               WRITE CHECKPOINT-RECORD.
 
        SUBTWO.
            DISPLAY "In Paragraph 2"
-               PERFORM SUBTHREE
-               DISPLAY "RETURNED TO PARAGRAPH 2".
-
-
-       SUBFOUR.
-           DISPLAY "REPEAT"
-               PERFORM SUBTHREE
                DISPLAY "RETURNED TO PARAGRAPH 2".
-
-               
-
-       STOP RUN.
\ No newline at end of file
+               MOVE "SUBTWO" TO CKPT-STEP
+               MOVE RUN-DATE TO CKPT-RUN-DATE
+               WRITE CHECKPOINT-RECORD.
