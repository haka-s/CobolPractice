@@ -0,0 +1,35 @@
+           >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 MENU-CHOICE PIC 9(1) VALUE 0.
+       01 MENU-DONE-SW PIC X(1) VALUE "N".
+           88 MENU-DONE VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MENU-DRIVER.
+           PERFORM UNTIL MENU-DONE
+               DISPLAY "============================================"
+               DISPLAY "  1. ENROLLMENT INTAKE"
+               DISPLAY "  2. STUDENT CLASSIFICATION"
+               DISPLAY "  3. RUN NIGHTLY BATCH"
+               DISPLAY "  4. EXIT"
+               DISPLAY "============================================"
+               DISPLAY "ENTER CHOICE " WITH NO ADVANCING
+               ACCEPT MENU-CHOICE
+               EVALUATE MENU-CHOICE
+                   WHEN 1
+                       CALL "MAIN"
+                   WHEN 2
+                       CALL "SCHOOL"
+                   WHEN 3
+                       CALL "NITELY"
+                   WHEN 4
+                       SET MENU-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY "INVALID CHOICE -- PLEASE RE-ENTER"
+               END-EVALUATE
+           END-PERFORM
+           STOP RUN.
