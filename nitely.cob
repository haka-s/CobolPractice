@@ -0,0 +1,201 @@
+           >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NITELY.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS PassingScore IS "A" THRU "C".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NITE-TRANS-FILE ASSIGN TO "NITETRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NITE-TRANS-STATUS.
+           SELECT NITE-OUT-FILE ASSIGN TO "NITEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NITE-OUT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "NITECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NITE-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NITE-TRANS-FILE.
+       01 NITE-TRANS-RECORD.
+           02 NT-NAME PIC X(30).
+           02 NT-SSN.
+               03 NT-SSN-AREA PIC 999.
+               03 NT-SSN-GROUP PIC 99.
+               03 NT-SSN-SERIAL PIC 9999.
+           02 NT-NUM1 PIC 99.
+           02 NT-NUM2 PIC 99.
+           02 NT-AGE PIC 99.
+           02 NT-SCORE PIC 999.
+
+       FD  NITE-OUT-FILE.
+       01 NITE-OUT-RECORD.
+           02 NO-NAME PIC X(30).
+           02 NO-SSN-MASKED PIC X(11).
+           02 NO-TOTAL PIC 9(7).
+           02 NO-AGE PIC 99.
+           02 NO-GRADE PIC 99.
+           02 NO-CANVOTE PIC 9.
+           02 NO-PASS-FAIL PIC X(1).
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       COPY PERSON.
+       01 Num1 PIC 99 VALUE ZEROS.
+       01 Num2 PIC 99 VALUE ZEROS.
+       01 SSN-VALID-SW PIC X(1) VALUE "N".
+           88 SSN-IS-VALID VALUE "Y".
+           88 SSN-NOT-VALID VALUE "N".
+       01 SSN-MASKED PIC X(11) VALUE SPACES.
+       01 NITE-TRANS-STATUS PIC XX VALUE "00".
+       01 NITE-OUT-STATUS PIC XX VALUE "00".
+       01 NITE-CKPT-STATUS PIC XX VALUE "00".
+
+       01 AGE PIC 99 VALUE 0.
+       01 GRADE PIC 99 VALUE 0.
+       01 NUMERIC-SCORE PIC 999 VALUE 0.
+       01 SCORE PIC X(1) VALUE "F".
+       01 CANVOTEFLAG PIC 9 VALUE 0.
+           88 CANVOTE VALUE 1.
+           88 CANTVOTE VALUE 0.
+       01 PASS-FAIL-SW PIC X(1) VALUE "F".
+           88 STUDENT-PASSED VALUE "P".
+           88 STUDENT-FAILED VALUE "F".
+
+       01 GS-NUM1 PIC 9(5) VALUE 0.
+       01 GS-NUM2 PIC 9(5) VALUE 0.
+       01 GS-OPCODE PIC X(1) VALUE "A".
+       01 GS-SUM PIC S9(9) VALUE 0.
+       01 GS-STATUS PIC 9 VALUE 0.
+           88 GS-STATUS-OK VALUE 0.
+           88 GS-STATUS-ERROR VALUE 1.
+
+       01 NITE-EOF-SW PIC X(1) VALUE "N".
+           88 NITE-EOF VALUE "Y".
+       01 RECORD-COUNT PIC 9(5) VALUE 0.
+       01 REJECT-COUNT PIC 9(5) VALUE 0.
+       01 GRAND-TOTAL PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       NITELY-DRIVER.
+           MOVE 0 TO RECORD-COUNT
+           MOVE 0 TO REJECT-COUNT
+           MOVE 0 TO GRAND-TOTAL
+           DISPLAY "NITELY BATCH CHAIN STARTING"
+           OPEN INPUT NITE-TRANS-FILE
+           IF NITE-TRANS-STATUS = "35"
+               DISPLAY "NO TRANSACTIONS ON FILE -- NITETRAN NOT FOUND"
+               GOBACK
+           END-IF
+           OPEN OUTPUT NITE-OUT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           READ NITE-TRANS-FILE
+               AT END SET NITE-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL NITE-EOF
+               PERFORM NITELY-INTAKE
+               IF SSN-IS-VALID
+                   PERFORM NITELY-CLASSIFY
+                   PERFORM NITELY-SUM-TOTAL
+                   PERFORM NITELY-WRITE-OUTPUT
+                   ADD 1 TO RECORD-COUNT
+               ELSE
+                   DISPLAY "REJECTED -- BAD SSN ON RECORD FOR " UserName
+                   ADD 1 TO REJECT-COUNT
+               END-IF
+               READ NITE-TRANS-FILE
+                   AT END SET NITE-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           MOVE "NITELY  " TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE NITE-TRANS-FILE
+           CLOSE NITE-OUT-FILE
+           CLOSE CHECKPOINT-FILE
+           PERFORM DISPLAY-CONTROL-TOTALS
+           GOBACK.
+
+       NITELY-INTAKE.
+           MOVE NT-NAME TO UserName
+           MOVE NT-SSN-AREA TO SSArea
+           MOVE NT-SSN-GROUP TO SSGroup
+           MOVE NT-SSN-SERIAL TO SSSerial
+           MOVE NT-NUM1 TO Num1
+           MOVE NT-NUM2 TO Num2
+           MOVE NT-AGE TO AGE
+           MOVE NT-SCORE TO NUMERIC-SCORE
+           PERFORM VALIDATE-AND-MASK-SSN.
+
+       NITELY-CLASSIFY.
+           IF AGE >= 18
+               SET CANVOTE TO TRUE
+           ELSE
+               SET CANTVOTE TO TRUE
+           END-IF
+
+           IF AGE > 5 AND AGE < 18
+               COMPUTE GRADE = AGE - 5
+           ELSE
+               MOVE 0 TO GRADE
+           END-IF
+
+           EVALUATE TRUE
+               WHEN NUMERIC-SCORE >= 90
+                   MOVE "A" TO SCORE
+               WHEN NUMERIC-SCORE >= 80
+                   MOVE "B" TO SCORE
+               WHEN NUMERIC-SCORE >= 70
+                   MOVE "C" TO SCORE
+               WHEN NUMERIC-SCORE >= 60
+                   MOVE "D" TO SCORE
+               WHEN OTHER
+                   MOVE "F" TO SCORE
+           END-EVALUATE
+
+           IF SCORE IS PassingScore
+               SET STUDENT-PASSED TO TRUE
+           ELSE
+               SET STUDENT-FAILED TO TRUE
+           END-IF.
+
+       NITELY-SUM-TOTAL.
+           MOVE Num1 TO GS-NUM1
+           MOVE Num2 TO GS-NUM2
+           MOVE "A" TO GS-OPCODE
+           CALL "GETSUM" USING GS-NUM1, GS-NUM2, GS-OPCODE,
+                   GS-SUM, GS-STATUS
+           IF GS-STATUS-ERROR
+               DISPLAY "GETSUM OVERFLOW ON RECORD FOR " UserName
+               MOVE 0 TO GS-SUM
+           END-IF
+           ADD GS-SUM TO GRAND-TOTAL.
+
+       NITELY-WRITE-OUTPUT.
+           MOVE UserName TO NO-NAME
+           MOVE SSN-MASKED TO NO-SSN-MASKED
+           MOVE GS-SUM TO NO-TOTAL
+           MOVE AGE TO NO-AGE
+           MOVE GRADE TO NO-GRADE
+           MOVE CANVOTEFLAG TO NO-CANVOTE
+           IF STUDENT-PASSED
+               MOVE "P" TO NO-PASS-FAIL
+           ELSE
+               MOVE "F" TO NO-PASS-FAIL
+           END-IF
+           WRITE NITE-OUT-RECORD.
+
+       VALIDATE-AND-MASK-SSN.
+           CALL "VALSSN" USING SSArea, SSGroup, SSSerial,
+                   SSN-VALID-SW, SSN-MASKED.
+
+       DISPLAY-CONTROL-TOTALS.
+           DISPLAY "-------------------------------------------"
+           DISPLAY "RECORDS PROCESSED . . . . . " RECORD-COUNT
+           DISPLAY "RECORDS REJECTED . . . . . . " REJECT-COUNT
+           DISPLAY "GRAND TOTAL . . . . . . . . " GRAND-TOTAL
+           DISPLAY "-------------------------------------------".
