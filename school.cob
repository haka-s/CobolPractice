@@ -1,87 +1,417 @@
-       IDENTIFICATION DIVISION. 
+           >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. SCHOOL.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           CLASS PassingScore IS "A" THRU "C","D".
+           CLASS PassingScore IS "A" THRU "C".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLASS-ROSTER-FILE ASSIGN TO "ROSTEROUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLASS-ROSTER-STATUS.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTERIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ROSTER-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CLASS-ROSTER-FILE.
+       01 CLASS-ROSTER-RECORD.
+           02 CR-NAME PIC X(30).
+           02 CR-SSN-MASKED PIC X(11).
+           02 CR-AGE PIC 99.
+           02 CR-GRADE PIC 99.
+           02 CR-CANVOTE PIC 9.
+           02 CR-PASS-FAIL PIC X(1).
+           02 CR-RUN-DATE PIC 9(8).
+
+       FD  ROSTER-FILE.
+       01 ROSTER-IN-RECORD.
+           02 RI-NAME PIC X(30).
+           02 RI-SSN.
+               03 RI-SSN-AREA PIC 999.
+               03 RI-SSN-GROUP PIC 99.
+               03 RI-SSN-SERIAL PIC 9999.
+           02 RI-AGE PIC 99.
+           02 RI-SCORE PIC 999.
+
        WORKING-STORAGE SECTION.
+       COPY PERSON.
        01 AGE PIC 99 VALUE 0.
        01 GRADE PIC 99 VALUE 0.
        01 SCORE PIC X(1) VALUE "B".
+       01 NUMERIC-SCORE PIC 999 VALUE 0.
+       01 SCORE-ENTRY-MODE PIC X(1) VALUE "L".
+           88 SCORE-MODE-NUMERIC VALUE "N".
+           88 SCORE-MODE-LETTER VALUE "L".
        01 CANVOTEFLAG PIC 9 VALUE 0.
            88 CANVOTE VALUE 1.
            88 CANTVOTE VALUE 0.
-       01 TESTNUMBER PIC X.
-           88 ISPRIME VALUE "1","3","5","7".
-           88 ISODD VALUE "1","3","5","7","9".
-           88 ISEVEN VALUE "2","4","6","8".
-           88 LESSTHEN5 VALUE "1" THRU "4".
-           88 ANUMBER VALUE "0" THRU "9".
+       01 PASS-FAIL-SW PIC X(1) VALUE "F".
+           88 STUDENT-PASSED VALUE "P".
+           88 STUDENT-FAILED VALUE "F".
+       01 SSN-VALID-SW PIC X(1) VALUE "N".
+           88 SSN-IS-VALID VALUE "Y".
+           88 SSN-NOT-VALID VALUE "N".
+       01 RUN-DATE PIC 9(8) VALUE ZERO.
+       01 SSN-MASKED PIC X(11) VALUE SPACES.
+       01 CLASS-ROSTER-STATUS PIC XX VALUE "00".
+       01 ROSTER-STATUS PIC XX VALUE "00".
+
+       01 TESTNUMBER PIC X(5).
+       01 TESTNUMBER-NUM PIC 9(5) VALUE 0.
+       01 TESTNUMBER-LEN PIC 9(3) COMP VALUE 0.
+       01 TESTNUMBER-DONE-SW PIC X(1) VALUE "N".
+           88 TESTNUMBER-DONE VALUE "Y".
+       01 PRIME-SW PIC X(1) VALUE "N".
+           88 IS-PRIME-NUM VALUE "Y".
+           88 NOT-PRIME-NUM VALUE "N".
+       01 PRIME-DIVISOR PIC 9(5) VALUE 0.
+       01 PRIME-QUOT PIC 9(5) VALUE 0.
+       01 PRIME-REM PIC 9(5) VALUE 0.
+       01 PARITY-QUOT PIC 9(5) VALUE 0.
+       01 PARITY-REM PIC 9 VALUE 0.
+
+       01 RUN-MODE PIC X(1) VALUE "I".
+           88 RUN-MODE-BATCH VALUE "B".
+           88 RUN-MODE-INTERACTIVE VALUE "I".
+       01 ROSTER-EOF-SW PIC X(1) VALUE "N".
+           88 ROSTER-EOF VALUE "Y".
+
+       01 REJECT-COUNT PIC 9(5) VALUE 0.
+       01 REJECT-REASON PIC X(40) VALUE SPACES.
+       01 EXCEPTION-COUNT PIC 9(3) VALUE 0.
+       01 EXCEPTION-TABLE.
+           02 EXCEPTION-ENTRY PIC X(40) OCCURS 20 TIMES.
+       01 EXCEPTION-IDX PIC 9(3) VALUE 0.
+
+       01 STUDENT-COUNT PIC 9(5) VALUE 0.
+       01 VOTE-ELIGIBLE-COUNT PIC 9(5) VALUE 0.
+       01 PASS-COUNT PIC 9(5) VALUE 0.
+       01 FAIL-COUNT PIC 9(5) VALUE 0.
+       01 GRADE-TABLE.
+           02 GRADE-COUNT PIC 9(5) OCCURS 13 TIMES.
+       01 GRADE-IDX PIC 9(3) VALUE 0.
+       01 GRADE-DISPLAY PIC 99 VALUE 0.
+
        PROCEDURE DIVISION.
-       DISPLAY "ENTER AGE " WITH NO ADVANCING
-       ACCEPT AGE
-       IF AGE >= 18 THEN
-           DISPLAY "YOU CAN VOTE"
-       ELSE
-           DISPLAY "YOU CAN'T VOTE"
-       END-IF
-       
+       MAIN-LOGIC.
+           MOVE 0 TO REJECT-COUNT
+           MOVE 0 TO EXCEPTION-COUNT
+           MOVE 0 TO STUDENT-COUNT
+           MOVE 0 TO VOTE-ELIGIBLE-COUNT
+           MOVE 0 TO PASS-COUNT
+           MOVE 0 TO FAIL-COUNT
+           PERFORM VARYING GRADE-IDX FROM 1 BY 1 UNTIL GRADE-IDX > 13
+               MOVE 0 TO GRADE-COUNT(GRADE-IDX)
+           END-PERFORM
+           MOVE 0 TO GRADE-IDX
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY "RUN MODE (I=INTERACTIVE, B=BATCH) " WITH NO ADVANCING
+           ACCEPT RUN-MODE
+           EVALUATE TRUE
+               WHEN RUN-MODE-BATCH
+                   PERFORM BATCH-ENTRY
+               WHEN OTHER
+                   PERFORM INTERACTIVE-ENTRY
+           END-EVALUATE
+           PERFORM DISPLAY-EXCEPTION-LISTING
+           GOBACK.
+
+       INTERACTIVE-ENTRY.
+           DISPLAY "ENTER STUDENT NAME " WITH NO ADVANCING
+           ACCEPT UserName
+
+           SET SSN-NOT-VALID TO TRUE
+           PERFORM UNTIL SSN-IS-VALID
+               DISPLAY "ENTER STUDENT SSN " WITH NO ADVANCING
+               ACCEPT SSNum
+               PERFORM VALIDATE-AND-MASK-SSN
+               IF SSN-NOT-VALID
+                   DISPLAY "INVALID SSN -- PLEASE RE-ENTER"
+               END-IF
+           END-PERFORM
 
-       IF AGE LESS THAN 5 THEN
-           DISPLAY "Stay Home"
+           DISPLAY "ENTER AGE " WITH NO ADVANCING
+           ACCEPT AGE
+
+           DISPLAY "SCORE ENTRY (L=LETTER A-F, N=NUMERIC 0-100) "
+                   WITH NO ADVANCING
+           ACCEPT SCORE-ENTRY-MODE
+           EVALUATE TRUE
+               WHEN SCORE-MODE-NUMERIC
+                   PERFORM ACCEPT-NUMERIC-SCORE
+               WHEN OTHER
+                   DISPLAY "ENTER SCORE (A-F) " WITH NO ADVANCING
+                   ACCEPT SCORE
+                   IF SCORE NOT = "A" AND SCORE NOT = "B"
+                           AND SCORE NOT = "C" AND SCORE NOT = "D"
+                           AND SCORE NOT = "F"
+                       DISPLAY "REJECTED -- INVALID LETTER SCORE"
+                       ADD 1 TO REJECT-COUNT
+                       MOVE "INVALID LETTER SCORE" TO REJECT-REASON
+                       PERFORM LOG-REJECTED-ENTRY
+                       MOVE "F" TO SCORE
+                   END-IF
+           END-EVALUATE
 
-       END-IF
+           PERFORM CLASSIFY-STUDENT
 
+           IF AGE >= 18 THEN
+               DISPLAY "YOU CAN VOTE"
+           ELSE
+               DISPLAY "YOU CAN'T VOTE"
+           END-IF
 
-       IF AGE = 5 THEN
-           DISPLAY "Go to kindergarten"
-       END-IF
+           IF AGE LESS THAN 5 THEN
+               DISPLAY "Stay Home"
+           END-IF
 
-       IF AGE > 5 AND AGE <18 THEN
-           COMPUTE GRADE = AGE - 5
-           DISPLAY "Go to grade " GRADE
-       END-IF
+           IF AGE = 5 THEN
+               DISPLAY "Go to kindergarten"
+           END-IF
 
-       IF AGE GREATER THAN OR EQUAL TO 18
-           DISPLAY "GO TO COLLEGE"
-       END-IF
+           IF AGE > 5 AND AGE < 18 THEN
+               DISPLAY "Go to grade " GRADE
+           END-IF
 
-       IF SCORE IS PassingScore THEN
-           DISPLAY " YOU PASSED"
-       ELSE 
-           DISPLAY " YOU FAILED"
-       END-IF
+           IF AGE GREATER THAN OR EQUAL TO 18
+               DISPLAY "GO TO COLLEGE"
+           END-IF
 
+           IF STUDENT-PASSED THEN
+               DISPLAY " YOU PASSED"
+           ELSE
+               DISPLAY " YOU FAILED"
+           END-IF
 
-       IF SCORE IS NOT NUMERIC THEN
-           DISPLAY "not a number"
-       END-IF
+           DISPLAY "VOTE " CANVOTEFLAG
 
+           OPEN EXTEND CLASS-ROSTER-FILE
+           IF CLASS-ROSTER-STATUS = "35"
+               OPEN OUTPUT CLASS-ROSTER-FILE
+           END-IF
+           PERFORM WRITE-ROSTER-RECORD
+           CLOSE CLASS-ROSTER-FILE
 
-       IF AGE > 18 THEN
-           SET CANVOTE TO TRUE
-       ELSE
-           SET CANTVOTE TO TRUE
+           DISPLAY "ENTER SINGLE NUMBER OR X TO EXIT"
+           PERFORM UNTIL TESTNUMBER-DONE
+               ACCEPT TESTNUMBER
+               MOVE 0 TO TESTNUMBER-LEN
+               INSPECT TESTNUMBER TALLYING TESTNUMBER-LEN
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+               EVALUATE TRUE
+                   WHEN TESTNUMBER = "X" OR TESTNUMBER = "x"
+                       SET TESTNUMBER-DONE TO TRUE
+                   WHEN TESTNUMBER-LEN > 0
+                           AND TESTNUMBER(1:TESTNUMBER-LEN) IS NUMERIC
+                       MOVE TESTNUMBER TO TESTNUMBER-NUM
+                       PERFORM CLASSIFY-TESTNUMBER
+                   WHEN OTHER
+                       DISPLAY "REJECTED -- INVALID TEST NUMBER: "
+                               TESTNUMBER
+                       ADD 1 TO REJECT-COUNT
+                       MOVE "INVALID TEST NUMBER" TO REJECT-REASON
+                       PERFORM LOG-REJECTED-ENTRY
+               END-EVALUATE
+           END-PERFORM.
 
-       END-IF
-       DISPLAY "VOTE " CANVOTEFLAG
+       BATCH-ENTRY.
+           OPEN INPUT ROSTER-FILE
+           IF ROSTER-STATUS = "35"
+               DISPLAY "NO ROSTER ON FILE -- ROSTERIN NOT FOUND"
+               GOBACK
+           END-IF
+           OPEN EXTEND CLASS-ROSTER-FILE
+           IF CLASS-ROSTER-STATUS = "35"
+               OPEN OUTPUT CLASS-ROSTER-FILE
+           END-IF
+           READ ROSTER-FILE
+               AT END SET ROSTER-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL ROSTER-EOF
+               MOVE RI-NAME TO UserName
+               MOVE RI-SSN-AREA TO SSArea
+               MOVE RI-SSN-GROUP TO SSGroup
+               MOVE RI-SSN-SERIAL TO SSSerial
+               MOVE RI-AGE TO AGE
+               MOVE RI-SCORE TO NUMERIC-SCORE
+               PERFORM VALIDATE-AND-MASK-SSN
+               IF SSN-NOT-VALID
+                   DISPLAY "REJECTED -- BAD SSN ON ROSTER FOR " UserName
+                   ADD 1 TO REJECT-COUNT
+                   MOVE "BAD SSN ON ROSTER" TO REJECT-REASON
+                   PERFORM LOG-REJECTED-ENTRY
+               ELSE
+                   IF NUMERIC-SCORE > 100
+                       DISPLAY "REJECTED -- SCORE OUT OF RANGE FOR AGE "
+                               AGE
+                       ADD 1 TO REJECT-COUNT
+                       MOVE "SCORE OUT OF RANGE ON ROSTER"
+                               TO REJECT-REASON
+                       PERFORM LOG-REJECTED-ENTRY
+                   ELSE
+                       PERFORM CONVERT-NUMERIC-SCORE-TO-LETTER
+                       PERFORM CLASSIFY-STUDENT
+                       PERFORM WRITE-ROSTER-RECORD
+                       PERFORM ACCUMULATE-SUMMARY-STATS
+                   END-IF
+               END-IF
+               READ ROSTER-FILE
+                   AT END SET ROSTER-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE ROSTER-FILE
+           CLOSE CLASS-ROSTER-FILE
+           PERFORM DISPLAY-GRADE-SUMMARY.
 
+       CLASSIFY-STUDENT.
+           IF AGE >= 18
+               SET CANVOTE TO TRUE
+           ELSE
+               SET CANTVOTE TO TRUE
+           END-IF
 
+           IF AGE > 5 AND AGE < 18
+               COMPUTE GRADE = AGE - 5
+           ELSE
+               MOVE 0 TO GRADE
+           END-IF
 
-       DISPLAY "ENTER SINGLE NUMBER OR X TO EXIT"
-       ACCEPT TESTNUMBER
-       PERFORM UNTIL NOT ANUMBER
+           IF SCORE IS PassingScore
+               SET STUDENT-PASSED TO TRUE
+           ELSE
+               SET STUDENT-FAILED TO TRUE
+           END-IF.
+
+       ACCEPT-NUMERIC-SCORE.
+           DISPLAY "ENTER NUMERIC SCORE (0-100) " WITH NO ADVANCING
+           ACCEPT NUMERIC-SCORE
+           IF NUMERIC-SCORE > 100
+               DISPLAY "REJECTED -- INVALID NUMERIC SCORE"
+               ADD 1 TO REJECT-COUNT
+               MOVE "INVALID NUMERIC SCORE" TO REJECT-REASON
+               PERFORM LOG-REJECTED-ENTRY
+               MOVE 0 TO NUMERIC-SCORE
+           END-IF
+           PERFORM CONVERT-NUMERIC-SCORE-TO-LETTER.
+
+       CONVERT-NUMERIC-SCORE-TO-LETTER.
            EVALUATE TRUE
-               WHEN ISPRIME DISPLAY "PRIME"
-               WHEN ISODD DISPLAY "ODD"
-               WHEN ISEVEN DISPLAY "EVEN"
-               WHEN LESSTHEN5 DISPLAY "LESS THEN 5"
-               WHEN OTHER DISPLAY "DEFAULT"  
+               WHEN NUMERIC-SCORE >= 90
+                   MOVE "A" TO SCORE
+               WHEN NUMERIC-SCORE >= 80
+                   MOVE "B" TO SCORE
+               WHEN NUMERIC-SCORE >= 70
+                   MOVE "C" TO SCORE
+               WHEN NUMERIC-SCORE >= 60
+                   MOVE "D" TO SCORE
+               WHEN OTHER
+                   MOVE "F" TO SCORE
+           END-EVALUATE.
+
+       WRITE-ROSTER-RECORD.
+           MOVE UserName TO CR-NAME
+           MOVE SSN-MASKED TO CR-SSN-MASKED
+           MOVE AGE TO CR-AGE
+           MOVE GRADE TO CR-GRADE
+           MOVE CANVOTEFLAG TO CR-CANVOTE
+           IF STUDENT-PASSED
+               MOVE "P" TO CR-PASS-FAIL
+           ELSE
+               MOVE "F" TO CR-PASS-FAIL
+           END-IF
+           MOVE RUN-DATE TO CR-RUN-DATE
+           WRITE CLASS-ROSTER-RECORD.
+
+       ACCUMULATE-SUMMARY-STATS.
+           ADD 1 TO STUDENT-COUNT
+           ADD 1 TO GRADE-COUNT(GRADE + 1)
+           IF CANVOTE
+               ADD 1 TO VOTE-ELIGIBLE-COUNT
+           END-IF
+           IF STUDENT-PASSED
+               ADD 1 TO PASS-COUNT
+           ELSE
+               ADD 1 TO FAIL-COUNT
+           END-IF.
+
+       CLASSIFY-TESTNUMBER.
+           PERFORM CHECK-PRIME
+           EVALUATE TRUE
+               WHEN IS-PRIME-NUM
+                   DISPLAY "PRIME"
+               WHEN OTHER
+                   DISPLAY "NOT PRIME"
+           END-EVALUATE
 
+           DIVIDE TESTNUMBER-NUM BY 2 GIVING PARITY-QUOT
+               REMAINDER PARITY-REM
+           EVALUATE TRUE
+               WHEN PARITY-REM = 0
+                   DISPLAY "EVEN"
+               WHEN OTHER
+                   DISPLAY "ODD"
            END-EVALUATE
-           ACCEPT TESTNUMBER
-       END-PERFORM
-       
-       STOP RUN.
+
+           IF TESTNUMBER-NUM < 5
+               DISPLAY "LESS THEN 5"
+           END-IF.
+
+       CHECK-PRIME.
+           IF TESTNUMBER-NUM < 2
+               SET NOT-PRIME-NUM TO TRUE
+           ELSE
+               SET IS-PRIME-NUM TO TRUE
+               MOVE 2 TO PRIME-DIVISOR
+               PERFORM UNTIL (PRIME-DIVISOR * PRIME-DIVISOR
+                       > TESTNUMBER-NUM) OR NOT-PRIME-NUM
+                   DIVIDE TESTNUMBER-NUM BY PRIME-DIVISOR
+                       GIVING PRIME-QUOT REMAINDER PRIME-REM
+                   IF PRIME-REM = 0
+                       SET NOT-PRIME-NUM TO TRUE
+                   END-IF
+                   ADD 1 TO PRIME-DIVISOR
+               END-PERFORM
+           END-IF.
+
+       VALIDATE-AND-MASK-SSN.
+           CALL "VALSSN" USING SSArea, SSGroup, SSSerial,
+                   SSN-VALID-SW, SSN-MASKED.
+
+       LOG-REJECTED-ENTRY.
+           IF EXCEPTION-COUNT < 20
+               ADD 1 TO EXCEPTION-COUNT
+               MOVE REJECT-REASON TO EXCEPTION-ENTRY(EXCEPTION-COUNT)
+           END-IF.
+
+       DISPLAY-EXCEPTION-LISTING.
+           DISPLAY "============================================"
+           DISPLAY "REJECTED ENTRY COUNT . . . . " REJECT-COUNT
+           IF EXCEPTION-COUNT > 0
+               DISPLAY "EXCEPTION LISTING:"
+               PERFORM VARYING EXCEPTION-IDX FROM 1 BY 1
+                       UNTIL EXCEPTION-IDX > EXCEPTION-COUNT
+                   DISPLAY "  " EXCEPTION-ENTRY(EXCEPTION-IDX)
+               END-PERFORM
+               IF REJECT-COUNT > 20
+                   DISPLAY "  ...ADDITIONAL REJECTS NOT LISTED (LIMIT 20)"
+               END-IF
+           END-IF
+           DISPLAY "============================================".
+
+       DISPLAY-GRADE-SUMMARY.
+           DISPLAY "=========== GRADE DISTRIBUTION SUMMARY ==========="
+           DISPLAY "STUDENTS PROCESSED . . . . . " STUDENT-COUNT
+           PERFORM VARYING GRADE-IDX FROM 1 BY 1 UNTIL GRADE-IDX > 13
+               IF GRADE-COUNT(GRADE-IDX) > 0
+                   COMPUTE GRADE-DISPLAY = GRADE-IDX - 1
+                   DISPLAY "  GRADE " GRADE-DISPLAY " . . . "
+                           GRADE-COUNT(GRADE-IDX)
+               END-IF
+           END-PERFORM
+           DISPLAY "ELIGIBLE TO VOTE . . . . . . " VOTE-ELIGIBLE-COUNT
+           DISPLAY "PASSING. . . . . . . . . . . " PASS-COUNT
+           DISPLAY "FAILING. . . . . . . . . . . " FAIL-COUNT
+           DISPLAY "===================================================".
