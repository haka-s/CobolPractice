@@ -0,0 +1,14 @@
+      *>****************************************************************
+      *> PERSON.CPY
+      *>
+      *> Shared person / Social Security Number layout.  Originally
+      *> defined inline in MAIN, pulled out here so any program that
+      *> captures the same enrollee data (MAIN, SCHOOL, the nightly
+      *> batch chain, ...) stays in sync with a single definition
+      *> instead of hand-redefining it and risking a mismatch.
+      *>****************************************************************
+       01 UserName PIC X(30) VALUE "YOU".
+       01 SSNum.
+           02 SSArea PIC 999.
+           02 SSGroup PIC 99.
+           02 SSSerial PIC 9999.
