@@ -4,35 +4,184 @@
        AUTHOR. Santiago Motta.
        DATE-WRITTEN. May 24th 2021.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTAKE-FILE ASSIGN TO "INTAKE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INTAKE-STATUS.
+           SELECT TRANS-FILE ASSIGN TO "TRANSACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  INTAKE-FILE.
+       01 INTAKE-RECORD.
+           02 IN-NAME PIC X(30).
+           02 IN-NUM1 PIC 99.
+           02 IN-NUM2 PIC 99.
+           02 IN-TOTAL PIC 999.
+           02 IN-SSN-MASKED PIC X(11).
+           02 IN-RUN-DATE PIC 9(8).
+
+       FD  TRANS-FILE.
+       01 TRANS-RECORD.
+           02 TR-NAME PIC X(30).
+           02 TR-NUM1 PIC 99.
+           02 TR-NUM2 PIC 99.
+           02 TR-SSN.
+               03 TR-SSN-AREA PIC 999.
+               03 TR-SSN-GROUP PIC 99.
+               03 TR-SSN-SERIAL PIC 9999.
+
        WORKING-STORAGE SECTION.
-       01 UserName PIC X(30) VALUE "YOU".
+       01 RUN-MODE PIC X(1) VALUE "I".
+           88 RUN-MODE-BATCH VALUE "B".
+           88 RUN-MODE-INTERACTIVE VALUE "I".
+       01 TRANS-EOF-SW PIC X(1) VALUE "N".
+           88 TRANS-EOF VALUE "Y".
+       01 TRANS-STATUS PIC XX VALUE "00".
+       01 INTAKE-STATUS PIC XX VALUE "00".
+       01 RECORD-COUNT PIC 9(5) VALUE ZERO.
+       01 GRAND-TOTAL PIC 9(7) VALUE ZERO.
+       01 REJECT-COUNT PIC 9(5) VALUE ZERO.
+       COPY PERSON.
        01 Num1 PIC 99 VALUE ZEROS.
        01 Num2 PIC 99 VALUE ZEROS.
        01 Total PIC 999 VALUE 0.
-       01 SSNum.
-           02 SSArea PIC 999.           
-           02 SSGroup PIC 99.
-           02 SSSerial PIC 9999.
-       
+       01 SSN-VALID-SW PIC X(1) VALUE "N".
+           88 SSN-IS-VALID VALUE "Y".
+           88 SSN-NOT-VALID VALUE "N".
+       01 SSN-MASKED PIC X(11) VALUE SPACES.
+       01 RUN-DATE PIC 9(8) VALUE ZERO.
+       01 GS-NUM1 PIC 9(5) VALUE 0.
+       01 GS-NUM2 PIC 9(5) VALUE 0.
+       01 GS-OPCODE PIC X(1) VALUE "A".
+       01 GS-SUM PIC S9(9) VALUE 0.
+       01 GS-STATUS PIC 9 VALUE 0.
+           88 GS-STATUS-OK VALUE 0.
+           88 GS-STATUS-ERROR VALUE 1.
+
        PROCEDURE DIVISION.
-       DISPLAY "What is your Name " WITH NO advancing
-       ACCEPT UserName
-       DISPLAY "hello " UserName 
-       MOVE ZERO TO UserName
-       DISPLAY UserName
-       DISPLAY "enter 2 numbers to sum "
-       ACCEPT Num1
-       ACCEPT Num2
-       COMPUTE Total = Num1 + Num2
-       DISPLAY Num1 " + " Num2 " = " Total
-       DISPLAY "Enter ur SSN "
-       ACCEPT SSNum
-       DISPLAY "Area " SSArea
-       
-
-
-
-       STOP RUN.
\ No newline at end of file
+       MAIN-LOGIC.
+           MOVE 0 TO RECORD-COUNT
+           MOVE 0 TO GRAND-TOTAL
+           MOVE 0 TO REJECT-COUNT
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY "RUN MODE (I=INTERACTIVE, B=BATCH) " WITH NO ADVANCING
+           ACCEPT RUN-MODE
+           EVALUATE TRUE
+               WHEN RUN-MODE-BATCH
+                   PERFORM BATCH-ENTRY
+               WHEN OTHER
+                   PERFORM INTERACTIVE-ENTRY
+           END-EVALUATE
+           GOBACK.
+
+       INTERACTIVE-ENTRY.
+           DISPLAY "What is your Name " WITH NO advancing
+           ACCEPT UserName
+           DISPLAY "hello " UserName
+           DISPLAY "enter 2 numbers to sum "
+           ACCEPT Num1
+           ACCEPT Num2
+           COMPUTE Total = Num1 + Num2
+           DISPLAY Num1 " + " Num2 " = " Total
+           PERFORM RECONCILE-SUM-VIA-GETSUM
+           SET SSN-NOT-VALID TO TRUE
+           PERFORM UNTIL SSN-IS-VALID
+               DISPLAY "Enter ur SSN "
+               ACCEPT SSNum
+               PERFORM VALIDATE-AND-MASK-SSN
+               IF SSN-NOT-VALID
+                   DISPLAY "INVALID SSN -- PLEASE RE-ENTER"
+               END-IF
+           END-PERFORM
+           DISPLAY "SSN " SSN-MASKED
+
+           OPEN EXTEND INTAKE-FILE
+           IF INTAKE-STATUS = "35"
+               OPEN OUTPUT INTAKE-FILE
+           END-IF
+           MOVE UserName TO IN-NAME
+           MOVE Num1 TO IN-NUM1
+           MOVE Num2 TO IN-NUM2
+           MOVE Total TO IN-TOTAL
+           MOVE SSN-MASKED TO IN-SSN-MASKED
+           MOVE RUN-DATE TO IN-RUN-DATE
+           WRITE INTAKE-RECORD
+           CLOSE INTAKE-FILE
+           ADD 1 TO RECORD-COUNT
+           ADD Total TO GRAND-TOTAL
+           PERFORM DISPLAY-CONTROL-TOTALS.
+
+       BATCH-ENTRY.
+           OPEN INPUT TRANS-FILE
+           IF TRANS-STATUS = "35"
+               DISPLAY "NO TRANSACTIONS ON FILE -- TRANSACT NOT FOUND"
+               GOBACK
+           END-IF
+           OPEN EXTEND INTAKE-FILE
+           IF INTAKE-STATUS = "35"
+               OPEN OUTPUT INTAKE-FILE
+           END-IF
+           READ TRANS-FILE
+               AT END SET TRANS-EOF TO TRUE
+           END-READ
+           PERFORM UNTIL TRANS-EOF
+               MOVE TR-NAME TO UserName
+               MOVE TR-NUM1 TO Num1
+               MOVE TR-NUM2 TO Num2
+               MOVE TR-SSN-AREA TO SSArea
+               MOVE TR-SSN-GROUP TO SSGroup
+               MOVE TR-SSN-SERIAL TO SSSerial
+               PERFORM VALIDATE-AND-MASK-SSN
+               IF SSN-NOT-VALID
+                   DISPLAY "REJECTED -- BAD SSN ON RECORD FOR " UserName
+                   ADD 1 TO REJECT-COUNT
+               ELSE
+                   COMPUTE Total = Num1 + Num2
+                   PERFORM RECONCILE-SUM-VIA-GETSUM
+                   MOVE UserName TO IN-NAME
+                   MOVE Num1 TO IN-NUM1
+                   MOVE Num2 TO IN-NUM2
+                   MOVE Total TO IN-TOTAL
+                   MOVE SSN-MASKED TO IN-SSN-MASKED
+                   MOVE RUN-DATE TO IN-RUN-DATE
+                   WRITE INTAKE-RECORD
+                   ADD 1 TO RECORD-COUNT
+                   ADD Total TO GRAND-TOTAL
+               END-IF
+               READ TRANS-FILE
+                   AT END SET TRANS-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE
+           CLOSE INTAKE-FILE
+           PERFORM DISPLAY-CONTROL-TOTALS.
+
+       RECONCILE-SUM-VIA-GETSUM.
+           MOVE Num1 TO GS-NUM1
+           MOVE Num2 TO GS-NUM2
+           MOVE "A" TO GS-OPCODE
+           CALL "GETSUM" USING GS-NUM1, GS-NUM2, GS-OPCODE,
+                   GS-SUM, GS-STATUS
+           IF GS-STATUS-ERROR
+               DISPLAY "GETSUM OVERFLOW -- UNABLE TO RECONCILE TOTAL"
+           ELSE
+               IF GS-SUM NOT = Total
+                   DISPLAY "DISCREPANCY -- INLINE TOTAL " Total
+                           " DOES NOT MATCH GETSUM " GS-SUM
+               END-IF
+           END-IF.
+
+       VALIDATE-AND-MASK-SSN.
+           CALL "VALSSN" USING SSArea, SSGroup, SSSerial,
+                   SSN-VALID-SW, SSN-MASKED.
+
+       DISPLAY-CONTROL-TOTALS.
+           DISPLAY "-------------------------------------------"
+           DISPLAY "RECORDS PROCESSED . . . . . " RECORD-COUNT
+           DISPLAY "RECORDS REJECTED . . . . . . " REJECT-COUNT
+           DISPLAY "GRAND TOTAL . . . . . . . . " GRAND-TOTAL
+           DISPLAY "-------------------------------------------".
\ No newline at end of file
