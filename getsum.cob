@@ -1,19 +1,52 @@
        >>SOURCE FORMAT FREE
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. GETSUM.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
-           LINKAGE SECTION.
-               01 LNUM1 PIC 9 VALUE 5.
-               01 LNUM2 PIC 9 VALUE 4.
-               01 LSUM1 PIC 99.
-       
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION USING LNUM1, LNUM2, LSUM1.
-           COMPUTE LSUM1 = LNUM1 + LNUM2.
-           
-       EXIT PROGRAM
+           LINKAGE SECTION.
+               01 LNUM1 PIC 9(5) VALUE 5.
+               01 LNUM2 PIC 9(5) VALUE 4.
+               01 LOPCODE PIC X(1) VALUE "A".
+                   88 LOP-ADD VALUE "A".
+                   88 LOP-SUBTRACT VALUE "S".
+                   88 LOP-MULTIPLY VALUE "M".
+                   88 LOP-DIVIDE VALUE "D".
+               01 LSUM1 PIC S9(9) VALUE 0.
+               01 LSTATUS PIC 9 VALUE 0.
+                   88 LSTATUS-OK VALUE 0.
+                   88 LSTATUS-ERROR VALUE 1.
 
-     
-       
\ No newline at end of file
+       PROCEDURE DIVISION USING LNUM1, LNUM2, LOPCODE, LSUM1, LSTATUS.
+           SET LSTATUS-OK TO TRUE
+           EVALUATE TRUE
+               WHEN LOP-ADD
+                   COMPUTE LSUM1 = LNUM1 + LNUM2
+                       ON SIZE ERROR
+                           SET LSTATUS-ERROR TO TRUE
+                   END-COMPUTE
+               WHEN LOP-SUBTRACT
+                   COMPUTE LSUM1 = LNUM1 - LNUM2
+                       ON SIZE ERROR
+                           SET LSTATUS-ERROR TO TRUE
+                   END-COMPUTE
+               WHEN LOP-MULTIPLY
+                   COMPUTE LSUM1 = LNUM1 * LNUM2
+                       ON SIZE ERROR
+                           SET LSTATUS-ERROR TO TRUE
+                   END-COMPUTE
+               WHEN LOP-DIVIDE
+                   IF LNUM2 = 0
+                       SET LSTATUS-ERROR TO TRUE
+                   ELSE
+                       COMPUTE LSUM1 = LNUM1 / LNUM2
+                           ON SIZE ERROR
+                               SET LSTATUS-ERROR TO TRUE
+                       END-COMPUTE
+                   END-IF
+               WHEN OTHER
+                   SET LSTATUS-ERROR TO TRUE
+           END-EVALUATE
+
+       EXIT PROGRAM
